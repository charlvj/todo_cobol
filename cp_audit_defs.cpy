@@ -0,0 +1,12 @@
+*> ------------------------------------------------------------------
+*> CP_AUDIT_DEFS
+*> Shared audit-trail line layout, appended to by the data access
+*> programs whenever a record is created, updated, or deleted.
+*> Copy plain - always accessed as a flat line-sequential record.
+*> ------------------------------------------------------------------
+ 01 audit-line.
+     05 audit-entity        pic X(10).
+     05 audit-entity-id     pic 9(6).
+     05 audit-action        pic X(10).
+     05 audit-at            pic 9(14).
+     05 audit-user          pic X(20).
