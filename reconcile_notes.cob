@@ -0,0 +1,119 @@
+        >> SOURCE FORMAT IS FREE
+
+identification division.
+program-id. reconcile_notes.
+
+environment division.
+configuration section.
+      repository.
+            function all intrinsic.
+
+
+data division.
+
+working-storage section.
+
+copy da_defs.
+copy cp_task_defs replacing ==:prefix:== by ==ws-==.
+copy cp_task_note_defs replacing ==:prefix:== by ==ws-==.
+
+01 tasks-file-name pic X(50).
+01 task-notes-file-name pic X(50).
+01 data-dir pic X(50).
+01 orphan-count pic 9(5) value 0.
+01 checked-count pic 9(5) value 0.
+01 task-lookup-result pic X(10).
+01 task-lookup-status pic X(1).
+
+*> ------------------------------------------------------------------
+*> Standalone batch program: walks task-notes-file through da_comments
+*> the same way todo.cob does, and for every note looks its parent
+*> task up through da_tasks 'getOne'.  Reports any note whose task no
+*> longer exists or has been soft-deleted, so notes don't silently
+*> pile up against tasks nobody can see anymore.
+*> ------------------------------------------------------------------
+procedure division.
+
+    perform setFilenames.
+    perform openFiles.
+    perform writeReportHeader.
+    perform reconcileNotes.
+    perform closeFiles.
+    perform showSummary.
+
+    stop run.
+
+setFilenames.
+    accept data-dir from environment "HOME".
+    string data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into data-dir.
+    call 'CBL_CREATE_DIR' using data-dir.
+    string data-dir delimited by spaces
+            "/tasks.data"
+            into tasks-file-name.
+    string data-dir delimited by spaces
+            "/task-notes.data"
+            into task-notes-file-name.
+
+openFiles.
+    initialize ws-da-defs.
+    move tasks-file-name to ws-file-name.
+    move 'r' to ws-file-mode.
+    move 'open' to ws-file-action.
+    call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+    initialize ws-da-defs.
+    move task-notes-file-name to ws-file-name.
+    move 'r' to ws-file-mode.
+    move 'open' to ws-file-action.
+    call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
+closeFiles.
+    initialize ws-da-defs.
+    move 'close' to ws-file-action.
+    call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+    initialize ws-da-defs.
+    move 'close' to ws-file-action.
+    call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
+writeReportHeader.
+    display "-- Orphan Note Reconciliation Report --".
+
+reconcileNotes.
+    initialize ws-da-defs.
+    move 'getAll' to ws-file-action.
+    call 'da_comments' using ws-file-action, ws-task-note-rec.
+
+    perform until DA_END_OF_FILE
+        perform checkNoteTask
+        move 'getNext' to ws-file-action
+        call 'da_comments' using ws-file-action, ws-task-note-rec
+    end-perform.
+
+checkNoteTask.
+    add 1 to checked-count.
+    move ws-task-note-task-id to ws-task-id.
+    move 'getOne' to ws-file-action.
+    call 'da_tasks' using ws-file-action, ws-task-rec.
+    move ws-result to task-lookup-result.
+    move ws-task-status to task-lookup-status.
+
+    if task-lookup-result = '23' or task-lookup-result = '21'
+        display "Note " ws-task-note-id
+                " points to missing task " ws-task-note-task-id
+                " - " function trim(ws-task-note-text)
+        add 1 to orphan-count
+    else
+        if task-lookup-status = 'D'
+            display "Note " ws-task-note-id
+                    " points to deleted task " ws-task-note-task-id
+                    " - " function trim(ws-task-note-text)
+            add 1 to orphan-count
+        end-if
+    end-if.
+
+showSummary.
+    display "Checked " checked-count " note(s), found "
+            orphan-count " orphan(s).".
