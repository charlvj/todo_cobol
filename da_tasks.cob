@@ -5,15 +5,24 @@ program-id. da_tasks.
 
 environment division.
 configuration section.
+      repository.
+            function all intrinsic.
 
 input-output section.
       file-control.
       select tasks-file assign to tasks-file-name
        organization is indexed
-          access mode is random
+          access mode is dynamic
           record key is task-id
           alternate record key is task-status with duplicates
+          lock mode is automatic
           file status is tasks-file-status.
+      select audit-file assign to audit-file-name
+       organization is line sequential
+          file status is audit-file-status.
+      select counter-file assign to counter-file-name
+       organization is sequential
+          file status is counter-file-status.
 
 
 data division.
@@ -22,12 +31,26 @@ file section.
 fd tasks-file.
 copy cp_task_defs replacing ==:prefix:== by == ==.
 
+fd audit-file.
+copy cp_audit_defs.
+
+fd counter-file.
+copy cp_counter_defs.
+
 
 working-storage section.
 
 01 tasks-file-status pic 99.
 01 tasks-file-name pic X(50).
+01 audit-file-status pic 99.
+01 audit-file-name pic X(50).
+01 audit-data-dir pic X(50).
+01 audit-action-name pic X(10).
+01 counter-file-status pic 99.
+01 counter-file-name pic X(50).
+01 counter-data-dir pic X(50).
 01 filter-task-id pic 99999.
+01 filter-task-status pic X(1) value space.
 01 next-task-id pic 99999.
 
 linkage section.
@@ -43,6 +66,7 @@ evaluate ws-file-action
     when 'close' perform doFileClose
     when 'getAll' perform doGetAll
     when 'getOne' perform doGetOne
+    when 'getByStatus' perform doGetByStatus
     when 'getNext' perform doGetNext
     when 'create' perform doCreate
     when 'update' perform doUpdate
@@ -65,26 +89,82 @@ doFileOpen.
               open output  tasks-file
               close tasks-file
               open i-o tasks-file
+              perform setResult
+    end-if.
+    if DA_SUCCESS then
+        perform openAuditFile
+        perform openCounterFile
+    else
+        display "Unable to open tasks file - status " tasks-file-status
+                ". The data file may be from an older, incompatible"
+                " record layout; it will need to be converted before"
+                " it can be used."
+    end-if.
+
+openAuditFile.
+    accept audit-data-dir from environment "HOME".
+    string audit-data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into audit-data-dir.
+    call 'CBL_CREATE_DIR' using audit-data-dir.
+    string audit-data-dir delimited by spaces
+            "/audit.log" delimited by size
+            into audit-file-name.
+    open extend audit-file.
+    if audit-file-status = '35' then
+        open output audit-file
+    end-if.
+
+openCounterFile.
+    accept counter-data-dir from environment "HOME".
+    string counter-data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into counter-data-dir.
+    call 'CBL_CREATE_DIR' using counter-data-dir.
+    string counter-data-dir delimited by spaces
+            "/task-id.counter" delimited by size
+            into counter-file-name.
+    move zero to counter-value.
+    open input counter-file.
+    if counter-file-status = '35' then
+        move zero to next-task-id
+    else
+        read counter-file next record
+            at end move zero to counter-value
+        end-read
+        move counter-value to next-task-id
+        close counter-file
     end-if.
-    set DA_SUCCESS to TRUE.
 
 doFileClose.
     close tasks-file.
+    close audit-file.
     set DA_SUCCESS to TRUE.
 
+saveCounterFile.
+    move next-task-id to counter-value.
+    open output counter-file.
+    write counter-rec.
+    close counter-file.
+
 setResult.
     move tasks-file-status to ws-result.
 
 doGetAll.
     move zero to filter-task-id.
+    move space to filter-task-status.
     read tasks-file next record.
     move task-rec to ws-task-rec.
     perform setResult.
 
 doGetNext.
-    read tasks-file next record.
-    move task-rec to ws-task-rec.
-    perform setResult.
+    if filter-task-status not = space then
+        perform doGetNextByStatus
+    else
+        read tasks-file next record
+        move task-rec to ws-task-rec
+        perform setResult
+    end-if.
 
 doGetOne.
     move ws-task-id to task-id.
@@ -92,6 +172,29 @@ doGetOne.
     move task-rec to ws-task-rec.
     perform setResult.
 
+doGetByStatus.
+    move ws-task-status to filter-task-status.
+    move filter-task-status to task-status.
+    start tasks-file key is equal task-status
+        invalid key move '10' to tasks-file-status
+    end-start.
+    perform setResult.
+    if DA_SUCCESS then
+        perform doGetNextByStatus
+    end-if.
+
+doGetNextByStatus.
+    read tasks-file next record.
+    perform setResult.
+    if DA_SUCCESS then
+        if task-status = filter-task-status then
+            move task-rec to ws-task-rec
+        else
+            move '10' to tasks-file-status
+            perform setResult
+        end-if
+    end-if.
+
 doCreate.
     perform getNextTaskId.
     move next-task-id to ws-task-id.
@@ -99,20 +202,26 @@ doCreate.
     move ws-task-rec to task-rec.
     write task-rec.
     perform setResult.
+    if DA_SUCCESS then
+        move 'CREATE' to audit-action-name
+        perform logAudit
+    end-if.
 
 getNextTaskId.
     if next-task-id = 0 then
-        *> open input tasks-file
+        *> counter file was empty (first run after upgrade) - fall
+        *> back to a one-time scan of tasks-file to recover the high
+        *> water mark, then the persisted counter takes over from here
         read tasks-file next record
         perform until tasks-file-status = '10'
             if task-id > next-task-id then
                 move task-id to next-task-id
             end-if
-            read tasks-file next record 
+            read tasks-file next record
         end-perform
-        *> close tasks-file
     end-if.
     add 1 to next-task-id.
+    perform saveCounterFile.
 
 doUpdate.
     move ws-task-id to task-id.
@@ -121,6 +230,10 @@ doUpdate.
             move ws-task-rec to task-rec
             rewrite task-rec.
     perform setResult.
+    if DA_SUCCESS then
+        move 'UPDATE' to audit-action-name
+        perform logAudit
+    end-if.
 
 doDelete.
     move ws-task-id to task-id.
@@ -128,4 +241,19 @@ doDelete.
         not invalid key
             delete tasks-file.
     perform setResult.
+    if DA_SUCCESS then
+        move 'DELETE' to audit-action-name
+        perform logAudit
+    end-if.
+
+logAudit.
+    move 'TASK' to audit-entity.
+    move ws-task-id to audit-entity-id.
+    move audit-action-name to audit-action.
+    move function current-date(1:14) to audit-at.
+    accept audit-user from environment "USER".
+    if function trim(audit-user) = spaces then
+        accept audit-user from environment "LOGNAME"
+    end-if.
+    write audit-line.
 
