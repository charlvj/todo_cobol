@@ -0,0 +1,150 @@
+        >> SOURCE FORMAT IS FREE
+
+identification division.
+program-id. export_tasks.
+
+environment division.
+configuration section.
+      repository.
+            function all intrinsic.
+
+input-output section.
+      file-control.
+      select csv-file assign to csv-file-name
+       organization is line sequential
+          file status is csv-file-status.
+
+
+data division.
+
+file section.
+fd csv-file.
+01 csv-line pic X(200).
+
+
+working-storage section.
+
+copy da_defs.
+copy cp_task_defs replacing ==:prefix:== by ==ws-==.
+
+01 csv-file-status pic 99.
+01 data-dir pic X(50).
+01 tasks-file-name pic X(50).
+01 csv-file-name pic X(50).
+01 date-parts.
+      05 date-year pic 9(4).
+      05 date-month pic 9(2).
+      05 date-day pic 9(2).
+01 fmt-input-date pic 9(8).
+01 fmt-output-str pic X(10).
+01 created-str pic X(10).
+01 started-str pic X(10).
+01 completed-str pic X(10).
+01 export-count pic 9(5) value 0.
+
+*> ------------------------------------------------------------------
+*> Standalone batch program: walks tasks-file through da_tasks the
+*> same way todo.cob does, and writes a comma-delimited CSV report
+*> (task id, status, description, and the three lifecycle dates)
+*> suitable for opening in a spreadsheet.
+*> ------------------------------------------------------------------
+procedure division.
+
+    perform setFilename.
+    perform openFiles.
+    perform writeHeader.
+    perform exportTasks.
+    perform closeFiles.
+
+    display "Exported " export-count " task(s) to " csv-file-name.
+
+    stop run.
+
+setFilename.
+    accept data-dir from environment "HOME".
+    string data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into data-dir.
+    call 'CBL_CREATE_DIR' using data-dir.
+    string data-dir delimited by spaces
+            "/tasks.data"
+            into tasks-file-name.
+
+    accept csv-file-name from command-line.
+    if csv-file-name = spaces then
+        string data-dir delimited by spaces
+                "/tasks-export.csv"
+                into csv-file-name
+    end-if.
+
+openFiles.
+    initialize ws-da-defs.
+    move tasks-file-name to ws-file-name.
+    move 'r' to ws-file-mode.
+    move 'open' to ws-file-action.
+    call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+    open output csv-file.
+
+closeFiles.
+    initialize ws-da-defs.
+    move 'close' to ws-file-action.
+    call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+    close csv-file.
+
+writeHeader.
+    move "Task ID,Status,Description,Created,Started,Completed" to csv-line.
+    write csv-line.
+
+exportTasks.
+    initialize ws-da-defs.
+    move 'getAll' to ws-file-action.
+    call 'da_tasks' using ws-file-action, ws-task-rec.
+
+    perform until DA_END_OF_FILE
+        perform writeCsvRow
+        move 'getNext' to ws-file-action
+        call 'da_tasks' using ws-file-action, ws-task-rec
+    end-perform.
+
+writeCsvRow.
+    move ws-task-created-at to fmt-input-date.
+    perform formatDate.
+    move fmt-output-str to created-str.
+
+    move ws-task-started-at to fmt-input-date.
+    perform formatDate.
+    move fmt-output-str to started-str.
+
+    move ws-task-completed-at to fmt-input-date.
+    perform formatDate.
+    move fmt-output-str to completed-str.
+
+    string ws-task-id delimited by size
+           ',' delimited by size
+           ws-task-status delimited by size
+           ',"' delimited by size
+           function trim(ws-task-description) delimited by size
+           '",' delimited by size
+           created-str delimited by size
+           ',' delimited by size
+           started-str delimited by size
+           ',' delimited by size
+           completed-str delimited by size
+           into csv-line.
+    write csv-line.
+    add 1 to export-count.
+
+formatDate.
+    if fmt-input-date = 0 then
+        move spaces to fmt-output-str
+    else
+        move fmt-input-date to date-parts
+        string date-year delimited by size
+               '-' delimited by size
+               date-month delimited by size
+               '-' delimited by size
+               date-day delimited by size
+               into fmt-output-str
+    end-if.
