@@ -5,6 +5,8 @@ program-id. da_comments.
 
 environment division.
 configuration section.
+      repository.
+            function all intrinsic.
 
 input-output section.
       file-control.
@@ -12,9 +14,16 @@ input-output section.
            organization is indexed
               access mode is random
               record key is task-note-id
-              alternate record key is task-note-task-id 
+              alternate record key is task-note-task-id
               with duplicates
+              lock mode is automatic
               file status is task-notes-file-status.
+      select audit-file assign to audit-file-name
+       organization is line sequential
+          file status is audit-file-status.
+      select counter-file assign to counter-file-name
+       organization is sequential
+          file status is counter-file-status.
 
 
 data division.
@@ -23,11 +32,24 @@ file section.
 fd task-notes-file.
 copy cp_task_note_defs replacing ==:prefix:== by == ==.
 
+fd audit-file.
+copy cp_audit_defs.
+
+fd counter-file.
+copy cp_counter_defs.
+
 
 working-storage section.
 
 01 task-notes-file-status pic 99.
 01 task-notes-file-name pic X(50).
+01 audit-file-status pic 99.
+01 audit-file-name pic X(50).
+01 audit-data-dir pic X(50).
+01 audit-action-name pic X(10).
+01 counter-file-status pic 99.
+01 counter-file-name pic X(50).
+01 counter-data-dir pic X(50).
 01 filter-task-id pic 99999.
 01 next-task-note-id pic 999999.
 
@@ -43,9 +65,12 @@ evaluate ws-file-action
     when 'open' perform doFileOpen
     when 'close' perform doFileClose
     when 'getAll' perform doGetAll
+    when 'getOne' perform doGetOne
     when 'getForTask' perform doGetForTask
     when 'getNext' perform doGetNext
     when 'create' perform doCreate
+    when 'update' perform doUpdate
+    when 'delete' perform doDelete
     when other perform doBadFileAction
 end-evaluate.
 
@@ -64,13 +89,65 @@ doFileOpen.
         open output  task-notes-file
         close task-notes-file
         open i-o task-notes-file
+        perform setResult
+    end-if.
+    if DA_SUCCESS then
+        perform openAuditFile
+        perform openCounterFile
+    else
+        display "Unable to open task notes file - status "
+                task-notes-file-status
+                ". The data file may be from an older, incompatible"
+                " record layout; it will need to be converted before"
+                " it can be used."
+    end-if.
+
+openAuditFile.
+    accept audit-data-dir from environment "HOME".
+    string audit-data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into audit-data-dir.
+    call 'CBL_CREATE_DIR' using audit-data-dir.
+    string audit-data-dir delimited by spaces
+            "/audit.log" delimited by size
+            into audit-file-name.
+    open extend audit-file.
+    if audit-file-status = '35' then
+        open output audit-file
+    end-if.
+
+openCounterFile.
+    accept counter-data-dir from environment "HOME".
+    string counter-data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into counter-data-dir.
+    call 'CBL_CREATE_DIR' using counter-data-dir.
+    string counter-data-dir delimited by spaces
+            "/task-note-id.counter" delimited by size
+            into counter-file-name.
+    move zero to counter-value.
+    open input counter-file.
+    if counter-file-status = '35' then
+        move zero to next-task-note-id
+    else
+        read counter-file next record
+            at end move zero to counter-value
+        end-read
+        move counter-value to next-task-note-id
+        close counter-file
     end-if.
-    set DA_SUCCESS to TRUE.
 
 doFileClose.
     close task-notes-file.
+    close audit-file.
     set DA_SUCCESS to TRUE.
 
+saveCounterFile.
+    move next-task-note-id to counter-value.
+    open output counter-file.
+    write counter-rec.
+    close counter-file.
+
 setResult.
     move task-notes-file-status to ws-result.
 
@@ -80,6 +157,12 @@ doGetAll.
     move task-note-rec to ws-task-note-rec.
     perform setResult.
 
+doGetOne.
+    move ws-task-note-id to task-note-id.
+    read task-notes-file key is task-note-id.
+    move task-note-rec to ws-task-note-rec.
+    perform setResult.
+
 doGetForTask.
     move ws-task-note-task-id to filter-task-id.
     move spaces to ws-task-note-rec.
@@ -113,17 +196,59 @@ doCreate.
     move ws-task-note-rec to task-note-rec.
     write task-note-rec.
     perform setResult.
+    if DA_SUCCESS then
+        move 'CREATE' to audit-action-name
+        perform logAudit
+    end-if.
 
 getNextTaskNoteId.
     if next-task-note-id = 0 then
+        *> counter file was empty (first run after upgrade) - fall
+        *> back to a one-time scan of task-notes-file to recover the
+        *> high water mark, then the persisted counter takes over
         read task-notes-file next record
         perform until task-notes-file-status = '10'
             if task-note-id > next-task-note-id then
                 move task-note-id to next-task-note-id
             end-if
-            read task-notes-file next record 
+            read task-notes-file next record
         end-perform
     end-if.
     add 1 to next-task-note-id.
+    perform saveCounterFile.
+
+doUpdate.
+    move ws-task-note-id to task-note-id.
+    read task-notes-file key is task-note-id
+        not invalid key
+            move ws-task-note-rec to task-note-rec
+            rewrite task-note-rec.
+    perform setResult.
+    if DA_SUCCESS then
+        move 'UPDATE' to audit-action-name
+        perform logAudit
+    end-if.
+
+doDelete.
+    move ws-task-note-id to task-note-id.
+    read task-notes-file key is task-note-id
+        not invalid key
+            delete task-notes-file.
+    perform setResult.
+    if DA_SUCCESS then
+        move 'DELETE' to audit-action-name
+        perform logAudit
+    end-if.
+
+logAudit.
+    move 'NOTE' to audit-entity.
+    move ws-task-note-id to audit-entity-id.
+    move audit-action-name to audit-action.
+    move function current-date(1:14) to audit-at.
+    accept audit-user from environment "USER".
+    if function trim(audit-user) = spaces then
+        accept audit-user from environment "LOGNAME"
+    end-if.
+    write audit-line.
 
 
