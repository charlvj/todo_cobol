@@ -0,0 +1,31 @@
+*> ----------------------------------------------------------------
+*> CP_TASK_DEFS
+*> Shared task record layout.  Copy with REPLACING ==:prefix:==
+*> by == == for the FD record (da_tasks.cob) and by ==ws-== for
+*> the Linkage/Working-Storage copy used by callers.
+*> ----------------------------------------------------------------
+ 01 :prefix:task-rec.
+     05 :prefix:task-id             pic 9(5).
+     05 :prefix:task-status         pic X(1).
+         88 :prefix:task-status-new       value 'N'.
+         88 :prefix:task-status-progress  value 'P'.
+         88 :prefix:task-status-complete  value 'C'.
+         88 :prefix:task-status-deleted   value 'D'.
+     05 :prefix:task-prior-status   pic X(1).
+     05 :prefix:task-priority       pic X(1).
+         88 :prefix:task-priority-high     value 'H'.
+         88 :prefix:task-priority-medium   value 'M'.
+         88 :prefix:task-priority-low      value 'L'.
+     05 :prefix:task-description    pic X(50).
+     05 :prefix:task-tag            pic X(20).
+     05 :prefix:task-owner          pic X(20).
+     05 :prefix:task-parent-id      pic 9(5).
+     05 :prefix:task-recurrence     pic X(1).
+         88 :prefix:task-recurrence-none    value 'N'.
+         88 :prefix:task-recurrence-daily   value 'D'.
+         88 :prefix:task-recurrence-weekly  value 'W'.
+         88 :prefix:task-recurrence-monthly value 'M'.
+     05 :prefix:task-created-at     pic 9(8).
+     05 :prefix:task-started-at     pic 9(8).
+     05 :prefix:task-completed-at   pic 9(8).
+     05 :prefix:task-due-date       pic 9(8).
