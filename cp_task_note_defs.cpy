@@ -0,0 +1,12 @@
+*> ----------------------------------------------------------------
+*> CP_TASK_NOTE_DEFS
+*> Shared task-note record layout.  Copy with REPLACING
+*> ==:prefix:== by == == for the FD record (da_comments.cob) and
+*> by ==ws-== for the Linkage/Working-Storage copy used by
+*> callers.
+*> ----------------------------------------------------------------
+ 01 :prefix:task-note-rec.
+     05 :prefix:task-note-id          pic 9(6).
+     05 :prefix:task-note-task-id     pic 9(5).
+     05 :prefix:task-note-created-at  pic 9(8).
+     05 :prefix:task-note-text        pic X(100).
