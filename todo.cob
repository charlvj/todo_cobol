@@ -10,10 +10,25 @@ configuration section.
             function getErrorMsg
             function all intrinsic.
 
+input-output section.
+      file-control.
+      select session-log-file assign to session-log-file-name
+       organization is line sequential
+          file status is session-log-status.
+      select script-file assign to script-file-name
+       organization is line sequential
+          file status is script-file-status.
 
 
 data division.
 
+file section.
+fd session-log-file.
+01 session-log-line pic X(80).
+
+fd script-file.
+01 script-line pic X(9999).
+
 
 working-storage section.
 
@@ -23,12 +38,19 @@ copy cp_task_note_defs replacing ==:prefix:== by ==ws-==.
 
 
 78 task-count-max value 9999.
+78 task-count-warn-threshold value 9900.
 
 01 file-names.
     05 tasks-file-name pic X(50).
     05 task-notes-file-name pic X(50).
 
 01 data-dir pic X(50).
+01 session-log-file-name pic X(50).
+01 session-log-status pic 99.
+01 script-file-name pic X(200).
+01 script-file-status pic 99.
+01 script-mode-flag pic X value 'N'.
+    88 in-script-mode value 'Y'.
 01 show-task-id pic 9999 value zero.
 01 new-task-status pic X.
 01 exit-program pic X value 'N'.
@@ -52,6 +74,83 @@ copy cp_task_note_defs replacing ==:prefix:== by ==ws-==.
 01 stats-totals.
     05 total-new pic 999.
     05 total-in-process pic 999.
+    05 total-complete pic 999.
+    05 total-deleted pic 999.
+01 ws-stats-since-date pic 9(8) value 0.
+01 ws-stats-since-input pic X(8).
+01 ws-elapsed-days pic S9(5).
+01 ws-elapsed-total pic S9(7) value 0.
+01 ws-elapsed-count pic 9(5) value 0.
+01 ws-elapsed-avg pic S9(5).
+01 ws-priority-input pic X(10).
+01 ws-priority-filter pic X(1).
+01 list-by-priority pic X value 'N'.
+      88 list-by-priority-yes value 'Y'.
+01 ws-date-input pic X(8).
+01 ws-today pic 9(8).
+01 ws-week-end-date pic 9(8).
+01 ws-today-julian pic 9(9).
+01 ws-tag-input pic X(20).
+01 ws-tag-filter pic X(20).
+01 list-by-tag pic X value 'N'.
+      88 list-by-tag-yes value 'Y'.
+01 ws-owner-filter pic X(20).
+01 list-by-owner pic X value 'N'.
+      88 list-by-owner-yes value 'Y'.
+01 ws-current-user pic X(20).
+01 ws-session-event pic X(5).
+01 ws-session-stamp pic X(14).
+01 ws-parent-id-hold pic 9(5) value 0.
+01 ws-current-parent-id pic 9(5) value 0.
+01 tree-table.
+      05 tree-entry occurs 500 times.
+            10 tree-task-id pic 9(5).
+            10 tree-parent-id pic 9(5).
+            10 tree-status pic X(1).
+            10 tree-priority pic X(1).
+            10 tree-description pic X(50).
+            10 tree-printed pic X value 'N'.
+                88 tree-is-printed value 'Y'.
+01 tree-count pic 9(4) value 0.
+01 tree-max pic 9(4) value 500.
+01 tree-truncated pic X value 'N'.
+    88 tree-was-truncated value 'Y'.
+01 tree-idx pic 9(4).
+01 child-idx pic 9(4).
+01 status-idx pic 9.
+01 ws-status-char pic X(1).
+01 ws-recurrence-input pic X(10).
+01 ws-recur-base pic 9(8).
+01 ws-recur-julian pic 9(9).
+01 ws-recur-date.
+      05 ws-recur-year pic 9(4).
+      05 ws-recur-month pic 9(2).
+      05 ws-recur-day pic 9(2).
+01 ws-recur-days-in-month pic 99.
+01 ws-next-due-date pic 9(8).
+01 ws-next-description pic X(50).
+01 ws-next-priority pic X(1).
+01 ws-next-tag pic X(20).
+01 ws-next-owner pic X(20).
+01 ws-next-parent-id pic 9(5).
+01 ws-next-recurrence pic X(1).
+01 ws-search-keyword pic X(50).
+01 ws-search-keyword-trimmed pic X(50).
+01 ws-search-keyword-len pic 99.
+01 ws-search-buf pic X(100).
+01 ws-search-count pic 99.
+01 bulk-id-table.
+      05 bulk-id-entry occurs 500 times pic 9(5).
+01 bulk-id-count pic 9(4) value 0.
+01 bulk-id-max pic 9(4) value 500.
+01 bulk-truncated pic X value 'N'.
+      88 bulk-was-truncated value 'Y'.
+01 bulk-idx pic 9(4).
+01 ws-bulk-filter-kind pic X(6).
+01 ws-bulk-filter-value pic X(20).
+01 ws-bulk-action pic X(1).
+01 bulk-match-flag pic X value 'N'.
+      88 bulk-match-yes value 'Y'.
 
 *> ------------------------------------------------------------------
 *> Main program elements
@@ -59,6 +158,9 @@ copy cp_task_note_defs replacing ==:prefix:== by ==ws-==.
 procedure division.
 
     perform setFilename.
+    perform setCurrentUser.
+    move 'START' to ws-session-event.
+    perform logSessionEvent.
     perform cmdReset.
 
     accept cmd from command-line.
@@ -68,6 +170,8 @@ procedure division.
         perform singleLoop
     end-if.
 
+    move 'END' to ws-session-event.
+    perform logSessionEvent.
     stop run.
 
 mainLoop.
@@ -83,6 +187,46 @@ mainLoop.
 singleLoop.
     perform performCommand.
 
+scriptMode.
+    if cmd-flag-done then
+        if in-script-mode then
+            display "Script line missing path for nested script - skipping."
+            exit paragraph
+        end-if
+        display "Script path: " with no advancing
+        accept script-file-name
+    else
+        perform cmdGetNextToken
+        move cmd-tok to script-file-name
+    end-if.
+
+    open input script-file.
+    if script-file-status not = '00' then
+        display "Unable to open script file: " function trim(script-file-name)
+        exit paragraph
+    end-if.
+
+    move 'Y' to script-mode-flag.
+
+    perform until script-file-status = '10'
+        read script-file next record
+            at end move '10' to script-file-status
+            not at end
+                perform runScriptLine
+        end-read
+    end-perform.
+
+    move 'N' to script-mode-flag.
+    close script-file.
+
+runScriptLine.
+    move script-line to cmd.
+    if function trim(cmd) not = spaces
+        move 1 to cmd-ptr
+        move spaces to cmd-tok
+        perform performCommand
+    end-if.
+
 performCommand.
     perform cmdGetNextToken.
     evaluate cmd-tok
@@ -92,6 +236,9 @@ performCommand.
     when = "add"
         display "Adding a task"
         perform addTask
+    when = "addsub"
+        display "Adding a subtask"
+        perform addSubtask
     when = "show"
         perform showTask
     when = "addnote"
@@ -106,6 +253,32 @@ performCommand.
         perform deleteTask
     when = "stats"
         perform showStats
+    when = "overdue"
+        perform showOverdueTasks
+    when = "search"
+        perform searchTasks
+    when = "tag"
+        perform tagTask
+    when = "assign"
+        perform assignTask
+    when = "priority"
+        perform priorityTask
+    when = "recur"
+        perform recurTask
+    when = "mine"
+        perform showMyTasks
+    when = "edit"
+        perform editTask
+    when = "undelete"
+        perform undeleteTask
+    when = "editnote"
+        perform editNote
+    when = "deletenote"
+        perform deleteNote
+    when = "script"
+        perform scriptMode
+    when = "digest"
+        perform showDigest
     when = "exit" or = 'quit' or = 'q'
         display "Quitting"
         move 'Y' to exit-program
@@ -117,13 +290,36 @@ performCommand.
 showHelp.
     display "Available Commands:"
     display " list     -  Show tasks      ".
+    display " list all -  Show all tasks, including completed ".
+    display " list priority - Show open tasks grouped by priority ".
+    display " list tag <name> - Show open tasks with a given tag ".
+    display " list owner <name> - Show open tasks assigned to a given owner ".
+    display " mine     -  Show open tasks assigned to the current user ".
     display " add      -  Add task        ".
+    display " addsub <parent-id> - Add a subtask under an existing task ".
+    display " tag      -  Set a task's tag/category ".
+    display " assign   -  Set a task's owner/assignee ".
+    display " priority -  Set a task's priority (High/Med/Low) ".
+    display " recur    -  Set a task's recurrence (Daily/Weekly/Monthly/None) ".
+    display " edit     -  Edit a task's description ".
+    display " editnote -  Edit a task note        ".
+    display " deletenote - Delete a task note     ".
     display " show     -  Show Task       ".
     display " addnote  -  Add a task note ".
     display " start    -  Start a task    ".
     display " complete -  Complete a task ".
+    display " complete all status <S> - Complete every open task in status S ".
+    display " complete all tag <name> - Complete every open task with a tag ".
     display " delete   -  Delete a task   ".
-    display " stats    -  Show number of new and in process".
+    display " delete all status <S> - Delete every open task in status S ".
+    display " delete all tag <name> - Delete every open task with a tag ".
+    display " undelete -  Restore a deleted task ".
+    display " stats    -  Show counts by status (new/in process/complete/deleted) ".
+    display " stats since <date> - Show counts for tasks created on/after <date> ".
+    display " overdue  -  Show open tasks past their due date".
+    display " digest   -  Show overdue / due-today / due-this-week tasks".
+    display " search <keyword> - Search task descriptions and notes".
+    display " script <path> - Run each line of a file as a command".
     display " help     -  Show this help  ".
     display " quit     -  Quit            ".
 
@@ -140,6 +336,30 @@ setFilename.
     string data-dir delimited by spaces
             "/task-notes.data"
             into task-notes-file-name.
+    string data-dir delimited by spaces
+            "/session.log" delimited by size
+            into session-log-file-name.
+
+setCurrentUser.
+    accept ws-current-user from environment "USER".
+    if function trim(ws-current-user) = spaces then
+        accept ws-current-user from environment "LOGNAME"
+    end-if.
+
+logSessionEvent.
+    move function current-date(1:14) to ws-session-stamp.
+    open extend session-log-file.
+    if session-log-status = '35' then
+        open output session-log-file
+    end-if.
+    string ws-session-stamp delimited by size
+            " " delimited by size
+            function trim(ws-current-user) delimited by size
+            " " delimited by size
+            ws-session-event delimited by size
+            into session-log-line.
+    write session-log-line.
+    close session-log-file.
 
 
 *> ---------------------------------------------------------
@@ -148,19 +368,132 @@ setFilename.
 taskActions section.
 
     showTasks.
+        move 'N' to list-by-priority.
+        move 'N' to list-by-tag.
+        move 'N' to list-by-owner.
         if cmd-flag-available then
                 perform cmdGetNextToken
-                if cmd-tok = 'all' then
-                    move 'NPC' to task-statuses-to-list
-                else
-                    move 'NP' to task-statuses-to-list
-                end-if
+                evaluate cmd-tok
+                    when 'all'
+                        move 'NPC' to task-statuses-to-list
+                    when 'priority'
+                        move 'Y' to list-by-priority
+                        move 'NP' to task-statuses-to-list
+                    when 'tag'
+                        move 'Y' to list-by-tag
+                        move 'NP' to task-statuses-to-list
+                        perform cmdGetNextToken
+                        move cmd-tok to ws-tag-filter
+                    when 'owner'
+                        move 'Y' to list-by-owner
+                        move 'NP' to task-statuses-to-list
+                        perform cmdGetNextToken
+                        move cmd-tok to ws-owner-filter
+                    when other
+                        move 'NP' to task-statuses-to-list
+                end-evaluate
         else
                 move 'NP' to task-statuses-to-list
         end-if.
 
+        evaluate true
+            when list-by-priority-yes
+                perform showTasksByPriority
+            when list-by-tag-yes
+                perform displayTaskRowHeader
+                perform showTasksByTag
+            when list-by-owner-yes
+                perform displayTaskRowHeader
+                perform showTasksByOwner
+            when other
+                perform displayTaskRowHeader
+                perform buildTaskTree
+                perform printTaskTree
+        end-evaluate.
+
+    showMyTasks.
+        move ws-current-user to ws-owner-filter.
+        move 'NP' to task-statuses-to-list.
+        display "-- Assigned to " function trim(ws-current-user) " --".
         perform displayTaskRowHeader.
-        
+        perform showTasksByOwner.
+
+    buildTaskTree.
+        move 0 to tree-count.
+        move 'N' to tree-truncated.
+        perform varying status-idx from 1 by 1 until status-idx > 5
+            move task-statuses-to-list(status-idx:1) to ws-status-char
+            if ws-status-char not = space
+                perform buildTaskTreeForStatus
+            end-if
+        end-perform.
+        if tree-was-truncated
+            display "WARNING: more than " tree-max
+                    " matching tasks - list truncated, some tasks not shown."
+        end-if.
+
+    buildTaskTreeForStatus.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move ws-status-char to ws-task-status.
+        move 'getByStatus' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if tree-count < tree-max
+                add 1 to tree-count
+                move ws-task-id to tree-task-id(tree-count)
+                move ws-task-parent-id to tree-parent-id(tree-count)
+                move ws-task-status to tree-status(tree-count)
+                move ws-task-priority to tree-priority(tree-count)
+                move ws-task-description to tree-description(tree-count)
+                move 'N' to tree-printed(tree-count)
+            else
+                move 'Y' to tree-truncated
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    printTaskTree.
+        perform varying tree-idx from 1 by 1 until tree-idx > tree-count
+            if tree-parent-id(tree-idx) = 0
+                perform printTaskTreeRow
+                move 'Y' to tree-printed(tree-idx)
+                perform printTaskTreeChildren
+            end-if
+        end-perform.
+
+        *> anything still unprinted is a child whose parent got
+        *> filtered out of this listing (e.g. completed/deleted) -
+        *> fall back to showing it flat rather than dropping it
+        perform varying tree-idx from 1 by 1 until tree-idx > tree-count
+            if not tree-is-printed(tree-idx)
+                perform printTaskTreeRow
+                move 'Y' to tree-printed(tree-idx)
+            end-if
+        end-perform.
+
+    printTaskTreeRow.
+        display "  " tree-task-id(tree-idx)
+                " |    " tree-status(tree-idx)
+                "   |  " tree-priority(tree-idx)
+                "  |  " function trim(tree-description(tree-idx)).
+
+    printTaskTreeChildren.
+        move tree-task-id(tree-idx) to ws-current-parent-id.
+        perform varying child-idx from 1 by 1 until child-idx > tree-count
+            if tree-parent-id(child-idx) = ws-current-parent-id
+                display "      > " tree-task-id(child-idx)
+                        " |    " tree-status(child-idx)
+                        "   |  " tree-priority(child-idx)
+                        "  |  " function trim(tree-description(child-idx))
+                move 'Y' to tree-printed(child-idx)
+            end-if
+        end-perform.
+
+    showTasksByTag.
         perform start_tasks_read.
         initialize ws-da-defs.
         move 'getAll' to ws-file-action.
@@ -168,6 +501,53 @@ taskActions section.
 
         perform until DA_END_OF_FILE
             if isStatusOneOf(ws-task-status, task-statuses-to-list) = 'Y'
+                    and function trim(ws-task-tag) = function trim(ws-tag-filter)
+                perform displayTaskRow
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    showTasksByOwner.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, task-statuses-to-list) = 'Y'
+                    and function trim(ws-task-owner) = function trim(ws-owner-filter)
+                perform displayTaskRow
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    showTasksByPriority.
+        move 'H' to ws-priority-filter.
+        display "-- High Priority --".
+        perform displayTaskRowHeader.
+        perform showTasksForPriority.
+        move 'M' to ws-priority-filter.
+        display "-- Medium Priority --".
+        perform displayTaskRowHeader.
+        perform showTasksForPriority.
+        move 'L' to ws-priority-filter.
+        display "-- Low Priority --".
+        perform displayTaskRowHeader.
+        perform showTasksForPriority.
+
+    showTasksForPriority.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, task-statuses-to-list) = 'Y'
+                    and ws-task-priority = ws-priority-filter
                 perform displayTaskRow
             end-if
             move 'getNext' to ws-file-action
@@ -185,8 +565,29 @@ taskActions section.
         perform end_tasks_read.
         move da-result-save to ws-result.
 
+    showSubtasksOf.
+        display " Subtasks:".
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if ws-task-parent-id = ws-current-parent-id
+                display "  > " ws-task-id " |    " ws-task-status
+                        "   |  " function trim(ws-task-description)
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
     showTask.
         if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for show - skipping."
+                exit paragraph
+            end-if
             display "Task id to show: " with no advancing
             accept show-task-id
         else
@@ -225,17 +626,67 @@ taskActions section.
 
         perform end_task_notes_read.
 
+        move ws-task-id to ws-current-parent-id.
+        perform showSubtasksOf.
+
 
     addTask.
         initialize ws-task-rec.
         move 'N' to ws-task-status.
         move function current-date(1:8) to ws-task-created-at.
+        move ws-parent-id-hold to ws-task-parent-id.
 
         if cmd-flag-available then
                 move function trim(cmd(cmd-ptr:)) to ws-task-description
         else
-                display "New Task: " with no advancing
-                accept ws-task-description
+                perform promptTaskDescription
+        end-if.
+
+        if function trim(ws-task-description) = spaces then
+            display "Task description cannot be blank. Task not added."
+            exit paragraph
+        end-if.
+
+        if cmd-flag-available then
+                *> description came in on the command line/script line -
+                *> non-interactive, so take the defaults instead of
+                *> blocking on more ACCEPTs
+                move 'M' to ws-task-priority
+                move 0 to ws-task-due-date
+                move spaces to ws-task-tag
+                move spaces to ws-task-owner
+                move 'N' to ws-task-recurrence
+        else
+                display "Priority (High/Med/Low) [Med]: " with no advancing
+                accept ws-priority-input
+                evaluate function upper-case(ws-priority-input(1:1))
+                    when 'H' move 'H' to ws-task-priority
+                    when 'L' move 'L' to ws-task-priority
+                    when other move 'M' to ws-task-priority
+                end-evaluate
+
+                display "Due Date (YYYYMMDD, blank for none): " with no advancing
+                accept ws-date-input
+                if function trim(ws-date-input) = spaces then
+                    move 0 to ws-task-due-date
+                else
+                    move ws-date-input to ws-task-due-date
+                end-if
+
+                display "Tag/Category (blank for none): " with no advancing
+                accept ws-task-tag
+
+                display "Assigned To (blank for unassigned): " with no advancing
+                accept ws-task-owner
+
+                display "Recurrence (Daily/Weekly/Monthly/None) [None]: " with no advancing
+                accept ws-recurrence-input
+                evaluate function upper-case(ws-recurrence-input(1:1))
+                    when 'D' move 'D' to ws-task-recurrence
+                    when 'W' move 'W' to ws-task-recurrence
+                    when 'M' move 'M' to ws-task-recurrence
+                    when other move 'N' to ws-task-recurrence
+                end-evaluate
         end-if.
 
         perform start_tasks_write.
@@ -244,9 +695,47 @@ taskActions section.
         call 'da_tasks' using ws-da-defs, ws-task-rec.
         display 'file status: ' ws-result.
         perform end_tasks_read.
-           
+
+        perform checkTaskCountWarning.
+
+    checkTaskCountWarning.
+        if ws-task-id >= task-count-warn-threshold
+            display "WARNING: task id " ws-task-id
+                    " is approaching the task-count-max limit of "
+                    task-count-max "."
+        end-if.
+
+    promptTaskDescription.
+        move spaces to ws-task-description.
+        perform until function trim(ws-task-description) not = spaces
+            display "New Task: " with no advancing
+            accept ws-task-description
+            if function trim(ws-task-description) = spaces
+                display "Description cannot be blank - try again."
+            end-if
+        end-perform.
+
+    addSubtask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing parent task id for addsub - skipping."
+                exit paragraph
+            end-if
+            display "Parent task id: " with no advancing
+            accept ws-parent-id-hold
+        else
+            perform cmdGetNextToken
+            move cmd-tok to ws-parent-id-hold
+        end-if.
+        perform addTask.
+        move 0 to ws-parent-id-hold.
+
     addNote.
         if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for addnote - skipping."
+                exit paragraph
+            end-if
             display "Task id to show: " with no advancing
             accept show-task-id
         else
@@ -256,11 +745,11 @@ taskActions section.
 
         perform findTask.
 
-        if DA_KEY_INVALID then  
+        if DA_KEY_INVALID then
             display 'Invalid Key'
             goback
         end-if.
-        
+
         perform start_task_notes_read.
         initialize ws-da-defs.
         move 'create' to ws-file-action.
@@ -269,6 +758,11 @@ taskActions section.
         if cmd-flag-available then
             move function trim(cmd(cmd-ptr:)) to ws-task-note-text
         else
+            if in-script-mode then
+                display "Script line missing note text for addnote - skipping."
+                perform end_task_notes_read
+                exit paragraph
+            end-if
             display "New Note: " with no advancing
             accept ws-task-note-text
         end-if.
@@ -279,6 +773,20 @@ taskActions section.
     showStats.
         move 0 to total-new.
         move 0 to total-in-process.
+        move 0 to total-complete.
+        move 0 to total-deleted.
+        move 0 to ws-stats-since-date.
+        move 0 to ws-elapsed-total.
+        move 0 to ws-elapsed-count.
+
+        if cmd-flag-available then
+            perform cmdGetNextToken
+            if cmd-tok = 'since'
+                perform cmdGetNextToken
+                move cmd-tok to ws-stats-since-input
+                move ws-stats-since-input to ws-stats-since-date
+            end-if
+        end-if.
 
         perform start_tasks_read.
         initialize ws-da-defs.
@@ -286,54 +794,270 @@ taskActions section.
         call 'da_tasks' using ws-file-action, ws-task-rec.
 
         perform until DA_END_OF_FILE
-            if ws-task-status = 'N' then
-                add 1 to total-new
+            if ws-stats-since-date = 0
+                    or ws-task-created-at >= ws-stats-since-date
+                perform tallyTaskForStats
             end-if
-            if ws-task-status = 'P' then
-                add 1 to total-in-process
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+        if ws-stats-since-date > 0
+            display "Stats since " ws-stats-since-date "..."
+        end-if.
+        display "New: " total-new "; In Process: " total-in-process
+                "; Complete: " total-complete "; Deleted: " total-deleted.
+        if ws-elapsed-count > 0
+            compute ws-elapsed-avg = ws-elapsed-total / ws-elapsed-count
+            display "Average time-to-complete: " ws-elapsed-avg " day(s)"
+                    " over " ws-elapsed-count " completed task(s)."
+        end-if.
+
+    tallyTaskForStats.
+        evaluate ws-task-status
+            when 'N' add 1 to total-new
+            when 'P' add 1 to total-in-process
+            when 'C'
+                add 1 to total-complete
+                perform accumulateElapsedForStats
+            when 'D' add 1 to total-deleted
+        end-evaluate.
+
+    accumulateElapsedForStats.
+        if ws-task-completed-at > 0 and ws-task-created-at > 0
+            compute ws-elapsed-days =
+                function integer-of-date(ws-task-completed-at)
+                - function integer-of-date(ws-task-created-at)
+            add ws-elapsed-days to ws-elapsed-total
+            add 1 to ws-elapsed-count
+        end-if.
+
+    showOverdueTasks.
+        move function current-date(1:8) to ws-today.
+
+        display "Overdue tasks...".
+        perform displayTaskRowHeader.
+
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, 'NP') = 'Y'
+                    and ws-task-due-date > 0
+                    and ws-task-due-date < ws-today
+                perform displayTaskRow
             end-if
             move 'getNext' to ws-file-action
             call 'da_tasks' using ws-file-action, ws-task-rec
         end-perform.
         perform end_tasks_read.
 
-        display "New: " total-new "; In Process: " total-in-process.
+    showDigest.
+        move function current-date(1:8) to ws-today.
+        compute ws-today-julian = function integer-of-date(ws-today) + 7.
+        move function date-of-integer(ws-today-julian) to ws-week-end-date.
+
+        display "-- Overdue --".
+        perform displayTaskRowHeader.
+        perform showDigestOverdue.
+
+        display "-- Due Today --".
+        perform displayTaskRowHeader.
+        perform showDigestDueToday.
+
+        display "-- Due This Week --".
+        perform displayTaskRowHeader.
+        perform showDigestDueThisWeek.
+
+    showDigestOverdue.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, 'NP') = 'Y'
+                    and ws-task-due-date > 0
+                    and ws-task-due-date < ws-today
+                perform displayTaskRow
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    showDigestDueToday.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, 'NP') = 'Y'
+                    and ws-task-due-date = ws-today
+                perform displayTaskRow
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    showDigestDueThisWeek.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            if isStatusOneOf(ws-task-status, 'NP') = 'Y'
+                    and ws-task-due-date > ws-today
+                    and ws-task-due-date <= ws-week-end-date
+                perform displayTaskRow
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+    searchTasks.
+        if cmd-flag-available then
+            move function trim(cmd(cmd-ptr:)) to ws-search-keyword
+        else
+            if in-script-mode then
+                display "Script line missing search keyword - skipping."
+                exit paragraph
+            end-if
+            display "Search keyword: " with no advancing
+            accept ws-search-keyword
+        end-if.
+        if function trim(ws-search-keyword) = spaces then
+            display "Search keyword cannot be blank."
+            exit paragraph
+        end-if.
+
+        move function upper-case(function trim(ws-search-keyword))
+                to ws-search-keyword-trimmed.
+        move function length(function trim(ws-search-keyword))
+                to ws-search-keyword-len.
+
+        display "Matching tasks:".
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            move 0 to ws-search-count
+            move function upper-case(ws-task-description) to ws-search-buf
+            inspect ws-search-buf tallying ws-search-count
+                for all ws-search-keyword-trimmed(1:ws-search-keyword-len)
+            if ws-search-count > 0
+                display "  [" ws-task-id "] " function trim(ws-task-description)
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+        display "Matching notes:".
+        perform start_task_notes_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
+        perform until DA_END_OF_FILE
+            move 0 to ws-search-count
+            move function upper-case(ws-task-note-text) to ws-search-buf
+            inspect ws-search-buf tallying ws-search-count
+                for all ws-search-keyword-trimmed(1:ws-search-keyword-len)
+            if ws-search-count > 0
+                display "  [task " ws-task-note-task-id "] "
+                        function trim(ws-task-note-text)
+            end-if
+            move 'getNext' to ws-file-action
+            call 'da_comments' using ws-da-defs, ws-task-note-rec
+        end-perform.
+        perform end_task_notes_read.
 
     displayTaskRowHeader.
-        display "   ID   | Status |  Description".
-        display "  ------+--------+----------------------------".
+        display "   ID   | Status | Pri |  Description".
+        display "  ------+--------+-----+----------------------------".
 
     displayTaskRow.
-        display "  " ws-task-id 
-                " |    " ws-task-status 
-                "   |  " function trim(ws-task-description)
+        display "  " ws-task-id
+                " |    " ws-task-status
+                "   |  " ws-task-priority
+                "  |  " function trim(ws-task-description)
         .
 
     displayTask.
         display " ".
-        display " ID: " ws-task-id "   Status: " ws-task-status.
+        display " ID: " ws-task-id "   Status: " ws-task-status
+                "   Priority: " ws-task-priority.
         display " Description: ", ws-task-description.
+        if function trim(ws-task-owner) not = spaces then
+            display " Assigned To: ", ws-task-owner
+        end-if.
         move ws-task-created-at to temp-date.
-        display " Created on: ", temp-date-month, "/", 
+        display " Created on: ", temp-date-month, "/",
                 temp-date-day, "/", temp-date-year.
-        if ws-task-status = 'P' then
+        if ws-task-status = 'P' or ws-task-status = 'C' then
+            if ws-task-started-at > 0 then
+                initialize temp-date
+                move ws-task-started-at to temp-date
+                display " Started on: ", temp-date-month, "/",
+                        temp-date-day, "/", temp-date-year
+            end-if
+        end-if.
+        if ws-task-status = 'C' and ws-task-completed-at > 0 then
+            initialize temp-date
+            move ws-task-completed-at to temp-date
+            display " Completed on: ", temp-date-month, "/",
+                    temp-date-day, "/", temp-date-year
+        end-if.
+        if ws-task-due-date > 0 then
             initialize temp-date
-            move ws-task-started-at to temp-date
-            display " Started on: ", temp-date-month, "/", 
+            move ws-task-due-date to temp-date
+            display " Due on: ", temp-date-month, "/",
                     temp-date-day, "/", temp-date-year
         end-if.
+        perform displayTaskElapsed.
         display " ".
 
+    displayTaskElapsed.
+        if ws-task-status = 'P' and ws-task-started-at > 0 then
+            move function current-date(1:8) to ws-today
+            compute ws-elapsed-days =
+                function integer-of-date(ws-today)
+                - function integer-of-date(ws-task-started-at)
+            display " In progress for " ws-elapsed-days " day(s)."
+        end-if.
+        if ws-task-status = 'C' and ws-task-completed-at > 0
+                and ws-task-created-at > 0 then
+            compute ws-elapsed-days =
+                function integer-of-date(ws-task-completed-at)
+                - function integer-of-date(ws-task-created-at)
+            display " Total elapsed time: " ws-elapsed-days " day(s)."
+        end-if.
+
     updateTaskStatus.
-        display "Starting task".
         if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for start - skipping."
+                exit paragraph
+            end-if
             display "Task ID to start: " with no advancing
             accept show-task-id
         else
             perform cmdGetNextToken
             move cmd-tok to show-task-id
         end-if.
-        
+        perform applyTaskStatusUpdate.
+
+    applyTaskStatusUpdate.
         perform start_tasks_write.
         initialize ws-task-rec.
         initialize ws-da-defs.
@@ -342,6 +1066,9 @@ taskActions section.
         call 'da_tasks' using ws-da-defs, ws-task-rec.
 
         if DA_SUCCESS then
+            if new-task-status = 'D' then
+                move ws-task-status to ws-task-prior-status
+            end-if
             move new-task-status to ws-task-status
             evaluate new-task-status
                 when = 'P'
@@ -357,20 +1084,518 @@ taskActions section.
         perform end_tasks_read.
 
     startTask.
+        display "Starting task".
         move 'P' to new-task-status.
         perform updateTaskStatus.
         display "Task Started".
 
     completeTask.
+        if cmd-flag-available then
+            perform cmdGetNextToken
+            if cmd-tok = 'all' then
+                move 'C' to ws-bulk-action
+                perform bulkApplyStatus
+                exit paragraph
+            end-if
+            move cmd-tok to show-task-id
+        else
+            if in-script-mode then
+                display "Script line missing task id for complete - skipping."
+                exit paragraph
+            end-if
+            display "Task ID to complete: " with no advancing
+            accept show-task-id
+        end-if.
         move 'C' to new-task-status.
-        perform updateTaskStatus.
+        perform applyTaskStatusUpdate.
         display "Task Completed".
+        if ws-task-recurrence = 'D' or = 'W' or = 'M' then
+            perform createNextOccurrence
+        end-if.
+
+    bulkApplyStatus.
+        perform cmdGetNextToken.
+        if cmd-flag-done then
+            display "Usage: complete/delete all status <S>|tag <name>"
+            exit paragraph
+        end-if.
+        move cmd-tok to ws-bulk-filter-kind.
+
+        perform cmdGetNextToken.
+        if cmd-flag-done then
+            display "Usage: complete/delete all status <S>|tag <name>"
+            exit paragraph
+        end-if.
+        move cmd-tok to ws-bulk-filter-value.
+
+        move 0 to bulk-id-count.
+        move 'N' to bulk-truncated.
+        perform start_tasks_read.
+        initialize ws-da-defs.
+        move 'getAll' to ws-file-action.
+        call 'da_tasks' using ws-file-action, ws-task-rec.
+
+        perform until DA_END_OF_FILE
+            perform collectBulkMatch
+            move 'getNext' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+        end-perform.
+        perform end_tasks_read.
+
+        perform varying bulk-idx from 1 by 1 until bulk-idx > bulk-id-count
+            move bulk-id-entry(bulk-idx) to show-task-id
+            move ws-bulk-action to new-task-status
+            perform applyTaskStatusUpdate
+            if ws-bulk-action = 'C'
+                    and (ws-task-recurrence = 'D' or = 'W' or = 'M')
+                perform createNextOccurrence
+            end-if
+        end-perform.
+
+        display bulk-id-count " task(s) updated.".
+        if bulk-was-truncated
+            display "WARNING: more than " bulk-id-max
+                    " tasks matched the filter - only the first "
+                    bulk-id-max " were updated."
+        end-if.
+
+    collectBulkMatch.
+        move 'N' to bulk-match-flag.
+        evaluate function upper-case(ws-bulk-filter-kind)
+            when 'STATUS'
+                if ws-task-status = function upper-case(ws-bulk-filter-value)(1:1)
+                    move 'Y' to bulk-match-flag
+                end-if
+            when 'TAG'
+                if function trim(ws-task-tag) = function trim(ws-bulk-filter-value)
+                    move 'Y' to bulk-match-flag
+                end-if
+        end-evaluate.
+        if bulk-match-yes and isStatusOneOf(ws-task-status, 'NP') = 'Y' then
+            if bulk-id-count < bulk-id-max
+                add 1 to bulk-id-count
+                move ws-task-id to bulk-id-entry(bulk-id-count)
+            else
+                move 'Y' to bulk-truncated
+            end-if
+        end-if.
+
+    createNextOccurrence.
+        move ws-task-due-date to ws-recur-base.
+        if ws-recur-base = 0 then
+            move function current-date(1:8) to ws-recur-base
+        end-if.
+
+        evaluate ws-task-recurrence
+            when 'D'
+                compute ws-recur-julian = function integer-of-date(ws-recur-base) + 1
+                move function date-of-integer(ws-recur-julian) to ws-next-due-date
+            when 'W'
+                compute ws-recur-julian = function integer-of-date(ws-recur-base) + 7
+                move function date-of-integer(ws-recur-julian) to ws-next-due-date
+            when 'M'
+                move ws-recur-base to ws-recur-date
+                add 1 to ws-recur-month
+                if ws-recur-month > 12 then
+                    move 1 to ws-recur-month
+                    add 1 to ws-recur-year
+                end-if
+                perform computeDaysInMonth
+                if ws-recur-day > ws-recur-days-in-month
+                    move ws-recur-days-in-month to ws-recur-day
+                end-if
+                move ws-recur-date to ws-next-due-date
+        end-evaluate.
+
+        move ws-task-description to ws-next-description.
+        move ws-task-priority to ws-next-priority.
+        move ws-task-tag to ws-next-tag.
+        move ws-task-owner to ws-next-owner.
+        move ws-task-parent-id to ws-next-parent-id.
+        move ws-task-recurrence to ws-next-recurrence.
+
+        initialize ws-task-rec.
+        move ws-next-description to ws-task-description.
+        move ws-next-priority to ws-task-priority.
+        move ws-next-tag to ws-task-tag.
+        move ws-next-owner to ws-task-owner.
+        move ws-next-parent-id to ws-task-parent-id.
+        move ws-next-recurrence to ws-task-recurrence.
+        move ws-next-due-date to ws-task-due-date.
+        move 'N' to ws-task-status.
+        move function current-date(1:8) to ws-task-created-at.
+
+        perform start_tasks_write.
+        initialize ws-da-defs.
+        move 'create' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+        perform end_tasks_read.
+
+        display "Next occurrence created as task " ws-task-id.
+        perform checkTaskCountWarning.
+
+    computeDaysInMonth.
+        evaluate ws-recur-month
+            when 4 when 6 when 9 when 11
+                move 30 to ws-recur-days-in-month
+            when 2
+                if (function mod(ws-recur-year, 4) = 0
+                        and function mod(ws-recur-year, 100) not = 0)
+                        or function mod(ws-recur-year, 400) = 0
+                    move 29 to ws-recur-days-in-month
+                else
+                    move 28 to ws-recur-days-in-month
+                end-if
+            when other
+                move 31 to ws-recur-days-in-month
+        end-evaluate.
 
     deleteTask.
+        if cmd-flag-available then
+            perform cmdGetNextToken
+            if cmd-tok = 'all' then
+                move 'D' to ws-bulk-action
+                perform bulkApplyStatus
+                exit paragraph
+            end-if
+            move cmd-tok to show-task-id
+        else
+            if in-script-mode then
+                display "Script line missing task id for delete - skipping."
+                exit paragraph
+            end-if
+            display "Task ID to delete: " with no advancing
+            accept show-task-id
+        end-if.
         move 'D' to new-task-status.
-        perform updateTaskStatus.
+        perform applyTaskStatusUpdate.
         display "Task Deleted".
 
+    tagTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for tag - skipping."
+                exit paragraph
+            end-if
+            display "Task id to tag: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                move function trim(cmd(cmd-ptr:)) to ws-task-tag
+            else
+                if in-script-mode then
+                    display "Script line missing tag value - skipping."
+                    perform end_tasks_read
+                    exit paragraph
+                end-if
+                display "Tag: " with no advancing
+                accept ws-task-tag
+            end-if
+            move 'update' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+            display "Task Tagged"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    assignTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for assign - skipping."
+                exit paragraph
+            end-if
+            display "Task id to assign: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                move function trim(cmd(cmd-ptr:)) to ws-task-owner
+            else
+                if in-script-mode then
+                    display "Script line missing owner value - skipping."
+                    perform end_tasks_read
+                    exit paragraph
+                end-if
+                display "Assigned To: " with no advancing
+                accept ws-task-owner
+            end-if
+            move 'update' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+            display "Task Assigned"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    priorityTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for priority - skipping."
+                exit paragraph
+            end-if
+            display "Task id to set priority: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                perform cmdGetNextToken
+                move cmd-tok to ws-priority-input
+            else
+                if in-script-mode then
+                    display "Script line missing priority value - skipping."
+                    perform end_tasks_read
+                    exit paragraph
+                end-if
+                display "Priority (High/Med/Low): " with no advancing
+                accept ws-priority-input
+            end-if
+            evaluate function upper-case(ws-priority-input(1:1))
+                when 'H' move 'H' to ws-task-priority
+                when 'L' move 'L' to ws-task-priority
+                when other move 'M' to ws-task-priority
+            end-evaluate
+            move 'update' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+            display "Task Priority Updated"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    recurTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for recur - skipping."
+                exit paragraph
+            end-if
+            display "Task id to set recurrence: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                perform cmdGetNextToken
+                move cmd-tok to ws-recurrence-input
+            else
+                if in-script-mode then
+                    display "Script line missing recurrence value - skipping."
+                    perform end_tasks_read
+                    exit paragraph
+                end-if
+                display "Recurrence (Daily/Weekly/Monthly/None): " with no advancing
+                accept ws-recurrence-input
+            end-if
+            evaluate function upper-case(ws-recurrence-input(1:1))
+                when 'D' move 'D' to ws-task-recurrence
+                when 'W' move 'W' to ws-task-recurrence
+                when 'M' move 'M' to ws-task-recurrence
+                when other move 'N' to ws-task-recurrence
+            end-evaluate
+            move 'update' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+            display "Task Recurrence Updated"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    editTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for edit - skipping."
+                exit paragraph
+            end-if
+            display "Task id to edit: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                move function trim(cmd(cmd-ptr:)) to ws-task-description
+            else
+                if in-script-mode then
+                    display "Script line missing new description - skipping."
+                    perform end_tasks_read
+                    exit paragraph
+                end-if
+                display "New Description: " with no advancing
+                accept ws-task-description
+                display "New Due Date (YYYYMMDD, blank to keep, "
+                        "'clear' to remove): " with no advancing
+                accept ws-date-input
+                if function trim(ws-date-input) not = spaces
+                    if function upper-case(function trim(ws-date-input))
+                            = 'CLEAR'
+                        move 0 to ws-task-due-date
+                    else
+                        move ws-date-input to ws-task-due-date
+                    end-if
+                end-if
+            end-if
+            move 'update' to ws-file-action
+            call 'da_tasks' using ws-file-action, ws-task-rec
+            display "Task Updated"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    undeleteTask.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing task id for undelete - skipping."
+                exit paragraph
+            end-if
+            display "Task ID to undelete: " with no advancing
+            accept show-task-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to show-task-id
+        end-if.
+
+        perform start_tasks_write.
+        initialize ws-task-rec.
+        initialize ws-da-defs.
+        move show-task-id to ws-task-id.
+        move 'getOne' to ws-file-action.
+        call 'da_tasks' using ws-da-defs, ws-task-rec.
+
+        if DA_SUCCESS then
+            if ws-task-status = 'D' then
+                if ws-task-prior-status = spaces then
+                    move 'N' to ws-task-status
+                else
+                    move ws-task-prior-status to ws-task-status
+                end-if
+                move 'update' to ws-file-action
+                call 'da_tasks' using ws-file-action, ws-task-rec
+                display "Task Undeleted"
+            else
+                display "Task is not deleted."
+            end-if
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_tasks_read.
+
+    editNote.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing note id for editnote - skipping."
+                exit paragraph
+            end-if
+            display "Note id to edit: " with no advancing
+            accept ws-task-note-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to ws-task-note-id
+        end-if.
+
+        perform start_task_notes_write.
+        initialize ws-da-defs.
+        move 'getOne' to ws-file-action.
+        call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
+        if DA_SUCCESS then
+            if cmd-flag-available then
+                move function trim(cmd(cmd-ptr:)) to ws-task-note-text
+            else
+                if in-script-mode then
+                    display "Script line missing new note text - skipping."
+                    perform end_task_notes_read
+                    exit paragraph
+                end-if
+                display "New Note: " with no advancing
+                accept ws-task-note-text
+            end-if
+            move 'update' to ws-file-action
+            call 'da_comments' using ws-file-action, ws-task-note-rec
+            display "Note Updated"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_task_notes_read.
+
+    deleteNote.
+        if cmd-flag-done then
+            if in-script-mode then
+                display "Script line missing note id for deletenote - skipping."
+                exit paragraph
+            end-if
+            display "Note id to delete: " with no advancing
+            accept ws-task-note-id
+        else
+            perform cmdGetNextToken
+            move cmd-tok to ws-task-note-id
+        end-if.
+
+        perform start_task_notes_write.
+        initialize ws-da-defs.
+        move 'delete' to ws-file-action.
+        call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
+        if DA_SUCCESS then
+            display "Note Deleted"
+        else
+            display "Invalid key provided."
+        end-if.
+        perform end_task_notes_read.
+
     handleError.
         display "There was an error: ", function getErrorMsg(ws-result).
 
@@ -401,6 +1626,13 @@ fileHelpers section.
         move 'open' to ws-file-action.
         call 'da_comments' using ws-da-defs, ws-task-note-rec.
 
+    start_task_notes_write.
+        initialize ws-da-defs.
+        move task-notes-file-name to ws-file-name.
+        move 'rw' to ws-file-mode.
+        move 'open' to ws-file-action.
+        call 'da_comments' using ws-da-defs, ws-task-note-rec.
+
     end_task_notes_read.
         initialize ws-da-defs.
         move 'close' to ws-file-action.
