@@ -0,0 +1,9 @@
+*> ------------------------------------------------------------------
+*> CP_COUNTER_DEFS
+*> Shared single-record next-id counter layout, used by da_tasks and
+*> da_comments so getNextTaskId/getNextTaskNoteId can load the last
+*> assigned id directly instead of rescanning the whole data file on
+*> first use.  Copy plain - always accessed as a single fixed record.
+*> ------------------------------------------------------------------
+ 01 counter-rec.
+     05 counter-value      pic 9(6).
