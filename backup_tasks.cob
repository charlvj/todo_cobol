@@ -0,0 +1,90 @@
+        >> SOURCE FORMAT IS FREE
+
+identification division.
+program-id. backup_tasks.
+
+environment division.
+configuration section.
+      repository.
+            function all intrinsic.
+
+data division.
+working-storage section.
+
+01 data-dir pic X(50).
+01 backup-root pic X(50) value spaces.
+01 backup-dir pic X(80) value spaces.
+01 today-date pic 9(8).
+01 today-stamp pic X(8).
+01 tasks-file-name pic X(50) value spaces.
+01 task-notes-file-name pic X(50) value spaces.
+01 backup-tasks-name pic X(90) value spaces.
+01 backup-notes-name pic X(90) value spaces.
+01 copy-status pic S9(9) comp-5.
+
+*> ------------------------------------------------------------------
+*> Standalone batch program: snapshots tasks.data and task-notes.data
+*> into a dated backup folder before any batch maintenance (purge,
+*> export) runs, so a bad purge or a corrupted index doesn't cost us
+*> every task we've ever recorded.
+*> ------------------------------------------------------------------
+procedure division.
+
+    perform setFilenames.
+    perform makeBackupDir.
+    perform copyDataFiles.
+
+    stop run.
+
+setFilenames.
+    accept data-dir from environment "HOME".
+    string data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into data-dir.
+    call 'CBL_CREATE_DIR' using data-dir.
+    string data-dir delimited by spaces
+            "/tasks.data"
+            into tasks-file-name.
+    string data-dir delimited by spaces
+            "/task-notes.data"
+            into task-notes-file-name.
+
+    string data-dir delimited by spaces
+            "/backups" delimited by size
+            into backup-root.
+    call 'CBL_CREATE_DIR' using backup-root.
+
+    move function current-date(1:8) to today-date.
+    move today-date to today-stamp.
+    string backup-root delimited by spaces
+            "/" delimited by size
+            today-stamp delimited by size
+            into backup-dir.
+
+makeBackupDir.
+    call 'CBL_CREATE_DIR' using backup-dir.
+    string backup-dir delimited by spaces
+            "/tasks.data" delimited by size
+            into backup-tasks-name.
+    string backup-dir delimited by spaces
+            "/task-notes.data" delimited by size
+            into backup-notes-name.
+
+copyDataFiles.
+    call 'CBL_COPY_FILE' using tasks-file-name, backup-tasks-name
+        returning copy-status.
+    if copy-status = 0
+        display "Backed up " function trim(tasks-file-name)
+                " to " function trim(backup-tasks-name)
+    else
+        display "Warning: could not back up " function trim(tasks-file-name)
+    end-if.
+
+    call 'CBL_COPY_FILE' using task-notes-file-name, backup-notes-name
+        returning copy-status.
+    if copy-status = 0
+        display "Backed up " function trim(task-notes-file-name)
+                " to " function trim(backup-notes-name)
+    else
+        display "Warning: could not back up " function trim(task-notes-file-name)
+    end-if.
