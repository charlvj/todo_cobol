@@ -0,0 +1,22 @@
+*> ----------------------------------------------------------------
+*> DA_DEFS
+*> Shared linkage layout passed between todo.cob and the data
+*> access programs (da_tasks, da_comments, and friends).  Always
+*> copied plain (no REPLACING) - callers and callees agree on the
+*> ws- prefixed names directly.
+*>
+*> ws-file-action drives the evaluate in each da_ program:
+*>   open, close, getAll, getOne, getNext, create, update, delete
+*>   (plus program-specific actions such as getForTask)
+*> ws-result carries back the raw file status so callers can test
+*> the DA_ condition names below or format it via getErrorMsg.
+*> ----------------------------------------------------------------
+ 01 ws-da-defs.
+     05 ws-file-action        pic X(10).
+     05 ws-file-name          pic X(50).
+     05 ws-file-mode          pic X(2).
+     05 ws-result             pic X(10).
+         88 DA_SUCCESS        values '00' '02' '04' '05' '07'.
+         88 DA_END_OF_FILE    value '10'.
+         88 DA_NOT_EXISTS     value '35'.
+         88 DA_KEY_INVALID    values '21' '22' '23' '24' '34'.
