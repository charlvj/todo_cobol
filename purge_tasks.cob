@@ -0,0 +1,141 @@
+        >> SOURCE FORMAT IS FREE
+
+identification division.
+program-id. purge_tasks.
+
+environment division.
+configuration section.
+      repository.
+            function all intrinsic.
+
+input-output section.
+      file-control.
+      select tasks-file assign to tasks-file-name
+       organization is indexed
+          access mode is dynamic
+          record key is task-id
+          alternate record key is task-status with duplicates
+          file status is tasks-file-status.
+      select history-file assign to history-file-name
+       organization is indexed
+          access mode is dynamic
+          record key is hist-task-id
+          file status is history-file-status.
+
+
+data division.
+
+file section.
+fd tasks-file.
+copy cp_task_defs replacing ==:prefix:== by == ==.
+
+fd history-file.
+copy cp_task_defs replacing ==:prefix:== by ==hist-==.
+
+
+working-storage section.
+
+01 tasks-file-status pic 99.
+01 history-file-status pic 99.
+01 data-dir pic X(50).
+01 tasks-file-name pic X(50).
+01 history-file-name pic X(50).
+01 cutoff-input pic X(8).
+01 cutoff-date pic 9(8) value 0.
+01 today-date pic 9(8).
+01 today-julian pic 9(9).
+01 count-archived pic 9(5) value 0.
+01 count-reclaimed pic 9(5) value 0.
+
+*> ------------------------------------------------------------------
+*> Standalone batch program: archives old task rows to a history
+*> file and physically removes deleted rows from tasks-file.  Takes
+*> an optional YYYYMMDD cutoff on the command line; anything created
+*> before it that is not still open work gets swept.  Defaults to
+*> 30 days back when no cutoff is given.
+*> ------------------------------------------------------------------
+procedure division.
+
+    perform setFilename.
+    perform setCutoffDate.
+    perform openFiles.
+    perform purgeOldTasks.
+    perform closeFiles.
+    perform showReport.
+
+    stop run.
+
+setFilename.
+    accept data-dir from environment "HOME".
+    string data-dir delimited by spaces
+            "/.todo_cobol" delimited by size
+            into data-dir.
+    call 'CBL_CREATE_DIR' using data-dir.
+    string data-dir delimited by spaces
+            "/tasks.data"
+            into tasks-file-name.
+    string data-dir delimited by spaces
+            "/tasks-history.data"
+            into history-file-name.
+
+setCutoffDate.
+    move function current-date(1:8) to today-date.
+    accept cutoff-input from command-line.
+    if cutoff-input = spaces then
+        compute today-julian = function integer-of-date(today-date) - 30
+        move function date-of-integer(today-julian) to cutoff-date
+    else
+        move cutoff-input to cutoff-date
+    end-if.
+    display "Purging tasks created before " cutoff-date "...".
+
+openFiles.
+    open i-o tasks-file.
+    if tasks-file-status = '35' then
+        open output tasks-file
+        close tasks-file
+        open i-o tasks-file
+    end-if.
+    open i-o history-file.
+    if history-file-status = '35' then
+        open output history-file
+        close history-file
+        open i-o history-file
+    end-if.
+
+closeFiles.
+    close tasks-file.
+    close history-file.
+
+purgeOldTasks.
+    move low-values to task-id.
+    start tasks-file key is greater than task-id
+        invalid key move '10' to tasks-file-status
+    end-start.
+
+    perform until tasks-file-status = '10'
+        read tasks-file next record
+            at end move '10' to tasks-file-status
+            not at end
+                perform archiveTaskIfDue
+        end-read
+    end-perform.
+
+archiveTaskIfDue.
+    if task-created-at < cutoff-date then
+        move task-rec to hist-task-rec
+        write hist-task-rec
+            invalid key continue
+            not invalid key add 1 to count-archived
+        end-write
+        if task-status = 'D' then
+            delete tasks-file
+                invalid key continue
+                not invalid key add 1 to count-reclaimed
+            end-delete
+        end-if
+    end-if.
+
+showReport.
+    display "Archived " count-archived " task record(s) to history.".
+    display "Reclaimed " count-reclaimed " deleted task row(s) from tasks-file.".
